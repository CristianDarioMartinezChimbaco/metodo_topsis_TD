@@ -17,7 +17,12 @@
         ORGANIZATION IS LINE SEQUENTIAL.
         SELECT CSV-SOLUCIONES ASSIGN TO 'SOLUCIONES.csv'
         ORGANIZATION IS LINE SEQUENTIAL.
-    
+        SELECT CSV-RESULTADOS ASSIGN TO 'RESULTADOS.csv'
+        ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT LOG-AUDITORIA ASSIGN TO 'AUDITORIA.LOG'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ESTADO-AUDITORIA.
+
         DATA DIVISION.
         FILE SECTION.
         FD  CSV-PESOS.
@@ -25,20 +30,27 @@
             05  CSV-RECORD       PIC X(1000).
         FD  CSV-PAGOS.
         01  PAGOS.
-            05  CSV-RECORD       PIC X(1000). 
+            05  CSV-RECORD       PIC X(1000).
         FD  CSV-SOLUCIONES.
         01  SOLUCIONES.
-            05  CSV-RECORD       PIC X(1000). 
-        
+            05  CSV-RECORD       PIC X(1000).
+        FD  CSV-RESULTADOS.
+        01  RESULTADOS.
+            05  CSV-RECORD       PIC X(1000).
+        FD  LOG-AUDITORIA.
+        01  REGISTRO-AUDITORIA.
+            05  LOG-RECORD       PIC X(500).
+
         WORKING-STORAGE SECTION.
         01  EOF                  PIC 9 VALUE 0.
         01  COMA-POS             PIC 9(3) VALUE 0.
         01  RESTO                PIC X(1000).
         01  RESTO-POS            PIC 9(5) VALUE 1.
-        01  NUMERO               PIC X(14).
+        01  NUMERO               PIC X(14) VALUE SPACES.
         01  POSS                 PIC 9(2) VALUE 1.
         01  BAND                 PIC 9 VALUE 0.
-        
+        01  LIMITE-MAXIMO        PIC 9(2) VALUE 30.
+
         01  J                    PIC 9(2) VALUE 1.
         01  I                    PIC 9(2) VALUE 1.
         01  OPCION               PIC 9(1).
@@ -63,9 +75,65 @@
             05 INDICE            PIC S9(1)V9(4).
         01  RESULTADO            PIC S9(1)V9(4).
         01  ALTERNATIVA-RES      PIC 9(2).
-        01  NUMERO-CRITERIOS     PIC 9(2).
-        01  NUMERO-ALTERNATIVAS  PIC 9(2).
-        
+        01  NUMERO-CRITERIOS     PIC 9(2) VALUE 0.
+        01  NUMERO-ALTERNATIVAS  PIC 9(2) VALUE 0.
+
+        01  LINEA-RESULTADOS     PIC X(80).
+        01  ALTERNATIVA-EDIT     PIC Z9.
+        01  INDICE-EDIT          PIC -9.9999.
+        01  RANKING-EDIT         PIC Z9.
+        01  RANKING-CONTADOR     PIC 9(2) VALUE 1.
+
+        01  COLUMNAS-FILA-ACTUAL PIC 9(2) VALUE 0.
+        01  NUMERO-COLUMNAS-PAGOS PIC 9(2) VALUE 0.
+        01  FLAG-ERROR-PAGOS     PIC 9 VALUE 0.
+        01  FILA-ERROR-PAGOS     PIC 9(2) VALUE 0.
+        01  NUMERO-TAGS-SOLUCIONES PIC 9(2) VALUE 0.
+        01  FLAG-ENTROPIA        PIC 9 VALUE 0.
+        01  SUMAS-COLUMNA        OCCURS 30 TIMES.
+            05  SUMA-COLUMNA     PIC S9(7)V9(4).
+        01  ENTROPIAS            OCCURS 30 TIMES.
+            05  ENTROPIA         PIC S9(1)V9(13).
+        01  DIVERGENCIAS         OCCURS 30 TIMES.
+            05  DIVERGENCIA      PIC S9(1)V9(13).
+        01  SUMA-DIVERGENCIA     PIC S9(3)V9(13) VALUE 0.
+        01  PROPORCION           PIC S9(1)V9(13).
+        01  CONSTANTE-K          PIC S9(1)V9(13).
+        01  RANKING-ALTERNATIVA  OCCURS 30 TIMES.
+            05  RANKING-POS      PIC 9(2).
+        01  PARAMETRO-MODO       PIC X(10).
+        01  FLAG-BATCH           PIC 9 VALUE 0.
+        01  FUENTE-DATOS         PIC X(10) VALUE SPACES.
+        01  MARCA-TIEMPO         PIC X(21).
+        01  LINEA-AUDITORIA      PIC X(500).
+        01  PESOS-AUDITORIA      PIC X(300).
+        01  PESO-EDIT            PIC 9.9999.
+        01  PESOS-AUD-POS        PIC 9(3) VALUE 1.
+        01  ESTADO-AUDITORIA     PIC X(2) VALUE "00".
+        01  K                    PIC 9(1) VALUE 1.
+        01  OPCION-SENSIBILIDAD  PIC 9(1).
+        01  PESOS-ORIGINALES     OCCURS 30 TIMES.
+            05  PESO-ORIGINAL    PIC 9(1)V9(13).
+        01  PESO-PERTURBADO      PIC 9(1)V9(13).
+        01  PERTURBACION-FRACCION PIC S9(1)V9(4).
+        01  FACTOR-PERTURBACION  PIC S9(1)V9(4).
+        01  FACTOR-RESTANTE      PIC 9(1)V9(13).
+        01  FACTOR-ORIGINAL-RESTANTE PIC 9(1)V9(13).
+        01  ALTERNATIVA-ORIGINAL PIC 9(2).
+        01  RESULTADO-ORIGINAL   PIC S9(1)V9(4).
+        01  CRITERIO-EDIT        PIC Z9.
+        01  PERTURBACION-EDIT    PIC -9.99.
+        01  CAMBIO-EDIT          PIC X(3).
+        01  FLAG-SILENCIOSO      PIC 9 VALUE 0.
+        01  CRITERIO-SENSIBLE    PIC 9(2) VALUE 1.
+        01  DELIMITADOR          PIC X(1) VALUE ','.
+        01  CONTADOR-PUNTO-COMA  PIC 9(3) VALUE 0.
+        01  NORMAS               OCCURS 30 TIMES.
+            05  NORMA            PIC S9(7)V9(4).
+        01  SUMA-CUADRADOS       PIC S9(14)V9(4) VALUE 0.
+        01  OPCION-NORMALIZACION PIC 9(1) VALUE 0.
+        01  FLAG-VECTORIAL       PIC 9 VALUE 0.
+
         01  MATRIZ-DECISION.
             05  FILA             OCCURS 30 TIMES.
                 10  COLUMNA      OCCURS 30 TIMES.
@@ -89,6 +157,15 @@
 
         PROCEDURE DIVISION.
         MAIN-PROCEDURE.
+        ACCEPT PARAMETRO-MODO FROM COMMAND-LINE
+        IF PARAMETRO-MODO = "BATCH" OR PARAMETRO-MODO = "LOTE"
+        MOVE 1 TO FLAG-BATCH
+        END-IF
+        IF FLAG-BATCH = 1
+        DISPLAY "TOPSIS-RIM EJECUTANDO EN MODO LOTE (SIN CONSOLA)"
+        MOVE "LOTE-CSV" TO FUENTE-DATOS
+        PERFORM LEER-ARCHIVO
+        ELSE
         DISPLAY " *****************************************"
         DISPLAY "**   TTTTT   OOO   PPPP   SSSS III  SSS  **"
         DISPLAY "**     T    O   O  P   P S      I  S     **"
@@ -96,29 +173,31 @@
         DISPLAY "**     T    O   O  P         S  I      S **"
         DISPLAY "**     T     OOO   P      SSS  III SSSS  **"
         DISPLAY " *****************************************"
-        DISPLAY "        .-~~-.-~-.".
-        DISPLAY "        :         )".
-        DISPLAY "  .~ ~ -.\       /.- ~~ .".
-        DISPLAY "  >       `.   .'       <".
-        DISPLAY " (         .- -.         )".
-        DISPLAY "  `- -.-~  `- -'  ~-.- -'".
-        DISPLAY "    (        :        )           _ _ .-:".
-        DISPLAY "     ~--.    :    .--~        .-~  .-~  }".
-        DISPLAY "         ~-.-^-.-~ \_      .~  .-~   .~".
-        DISPLAY "                  \ \'     \ '_ _ -~".
-        DISPLAY "                   `.`.    //".
-        DISPLAY "          . - ~ ~-.__`.`-.//".
-        DISPLAY "      .-~   . - ~  }~ ~ ~-.~-.".
-        DISPLAY "    .' .-~      .-~       :/~-.~-./:".
-        DISPLAY "   /_~_ _ . - ~                 ~-.~-._".
-        DISPLAY "                                     ~-.<" 
+        DISPLAY "        .-~~-.-~-."
+        DISPLAY "        :         )"
+        DISPLAY "  .~ ~ -.\       /.- ~~ ."
+        DISPLAY "  >       `.   .'       <"
+        DISPLAY " (         .- -.         )"
+        DISPLAY "  `- -.-~  `- -'  ~-.- -'"
+        DISPLAY "    (        :        )           _ _ .-:"
+        DISPLAY "     ~--.    :    .--~        .-~  .-~  }"
+        DISPLAY "         ~-.-^-.-~ \_      .~  .-~   .~"
+        DISPLAY "                  \ \'     \ '_ _ -~"
+        DISPLAY "                   `.`.    //"
+        DISPLAY "          . - ~ ~-.__`.`-.//"
+        DISPLAY "      .-~   . - ~  }~ ~ ~-.~-."
+        DISPLAY "    .' .-~      .-~       :/~-.~-./:"
+        DISPLAY "   /_~_ _ . - ~                 ~-.~-._"
+        DISPLAY "                                     ~-.<"
         DISPLAY " "
         DISPLAY "SELECCIONE [1] LEER CSV [2] MANUALMENTE"
         ACCEPT OPCION
         EVALUATE OPCION
         WHEN 1
+        MOVE "CSV" TO FUENTE-DATOS
         PERFORM LEER-ARCHIVO
         WHEN 2
+        MOVE "MANUAL" TO FUENTE-DATOS
         PERFORM DEFINIR-LIMITES
         PERFORM TIPO-PESOS
         PERFORM DEFINIR-MATRIZ
@@ -126,8 +205,25 @@
         WHEN OTHER
         PERFORM MAIN-PROCEDURE
         END-EVALUATE
+        END-IF
+        IF FLAG-BATCH = 0
+        DISPLAY " "
+        DISPLAY "SELECCIONE EL METODO DE NORMALIZACION"
+        DISPLAY "[1] MAXIMO (LINEAL)  [2] VECTORIAL"
+        ACCEPT OPCION-NORMALIZACION
+        IF OPCION-NORMALIZACION = 2
+        MOVE 1 TO FLAG-VECTORIAL
+        END-IF
+        END-IF
+        IF FLAG-VECTORIAL = 1
+        PERFORM CALCULAR-NORMAS
+        ELSE
         PERFORM CALCULAR-MAXIMOS
+        END-IF
         PERFORM CALCULAR-NORMALIZADA
+        IF FLAG-ENTROPIA = 1
+        PERFORM CALCULAR-PESOS-ENTROPIA
+        END-IF
         PERFORM CALCULAR-PONDERADA
         PERFORM CALCULAR-SOLUCIONES-POSITIVAS
         PERFORM CALCULAR-SOLUCIONES-NEGATIVAS
@@ -137,12 +233,44 @@
         PERFORM SUMA-NEGATIVA
         PERFORM CALCULAR-IR
         PERFORM MEJOR-DECISION
+        PERFORM MOSTRAR-RANKING
+        IF FLAG-BATCH = 0
+        DISPLAY " "
+        DISPLAY "DESEA EJECUTAR UN ANALISIS DE SENSIBILIDAD DE PESOS?"
+        DISPLAY "[1] SI  [2] NO"
+        ACCEPT OPCION-SENSIBILIDAD
+        IF OPCION-SENSIBILIDAD = 1
+        PERFORM ANALISIS-SENSIBILIDAD
+        END-IF
+        END-IF
+        PERFORM GRABAR-RESULTADOS
+        PERFORM GRABAR-AUDITORIA
         STOP RUN.
           
         LEER-ARCHIVO.
         PERFORM LEER-PESOS
         PERFORM LEER-PAGOS
         PERFORM LEER-SOLUCIONES
+        PERFORM VALIDAR-CONSISTENCIA-ARCHIVOS
+        EXIT.
+
+        VALIDAR-CONSISTENCIA-ARCHIVOS.
+        IF FLAG-ERROR-PAGOS = 1
+        DISPLAY "ERROR DE CONSISTENCIA ENTRE ARCHIVOS"
+        DISPLAY "PESOS.CSV DEFINE " NUMERO-CRITERIOS " CRITERIOS"
+        DISPLAY "PAGOS.CSV TIENE " NUMERO-COLUMNAS-PAGOS
+        " COLUMNAS EN LA FILA " FILA-ERROR-PAGOS
+        DISPLAY "REVISE PAGOS.CSV ANTES DE CONTINUAR"
+        STOP RUN RETURNING 1
+        END-IF
+        IF NUMERO-TAGS-SOLUCIONES NOT = NUMERO-CRITERIOS
+        DISPLAY "ERROR DE CONSISTENCIA ENTRE ARCHIVOS"
+        DISPLAY "PESOS.CSV DEFINE " NUMERO-CRITERIOS " CRITERIOS"
+        DISPLAY "SOLUCIONES.CSV TIENE " NUMERO-TAGS-SOLUCIONES
+        " ETIQUETAS BENEFICIO/COSTO"
+        DISPLAY "REVISE SOLUCIONES.CSV ANTES DE CONTINUAR"
+        STOP RUN RETURNING 1
+        END-IF
         EXIT.
         
         LEER-PESOS.
@@ -159,27 +287,50 @@
         MOVE 0 TO EOF
         EXIT.
         
+        DETECTAR-DELIMITADOR.
+        MOVE 0 TO CONTADOR-PUNTO-COMA
+        INSPECT RESTO TALLYING CONTADOR-PUNTO-COMA FOR ALL ';'
+        IF CONTADOR-PUNTO-COMA > 0
+        MOVE ';' TO DELIMITADOR
+        ELSE
+        MOVE ',' TO DELIMITADOR
+        END-IF
+        EXIT.
+
         SEPARAR-PESOS.
         MOVE CSV-RECORD OF PESOS TO RESTO
+        PERFORM DETECTAR-DELIMITADOR
         PERFORM UNTIL BAND = 1
-        IF RESTO (RESTO-POS:1) = ',' 
+        IF RESTO (RESTO-POS:1) = DELIMITADOR
         OR RESTO (RESTO-POS:1) = SPACE
         IF RESTO (RESTO-POS:1) = SPACE
         MOVE 1 TO BAND
         END-IF
+        ADD 1 TO NUMERO-CRITERIOS
+        IF NUMERO-CRITERIOS > LIMITE-MAXIMO
+        DISPLAY "ERROR: PESOS.CSV DEFINE MAS DE "
+            LIMITE-MAXIMO " CRITERIOS, EL MAXIMO SOPORTADO"
+        STOP RUN RETURNING 1
+        END-IF
         MOVE NUMERO TO PESO (J)
         MOVE SPACES TO NUMERO
         MOVE 1 TO POSS
-        ADD 1 TO NUMERO-CRITERIOS
         ADD 1 TO RESTO-POS
         ADD 1 TO J
-        ELSE 
-        STRING RESTO (RESTO-POS:1) DELIMITED BY SIZE 
-        INTO NUMERO 
+        ELSE
+        IF RESTO (RESTO-POS:1) = ','
+        STRING '.' DELIMITED BY SIZE
+        INTO NUMERO
+        WITH POINTER POSS
+        END-STRING
+        ELSE
+        STRING RESTO (RESTO-POS:1) DELIMITED BY SIZE
+        INTO NUMERO
         WITH POINTER POSS
         END-STRING
+        END-IF
         ADD 1 TO RESTO-POS
-        END-IF        
+        END-IF
         END-PERFORM
         MOVE 1 TO POSS
         MOVE 1 TO RESTO-POS
@@ -195,6 +346,11 @@
         MOVE 1 TO EOF
         NOT AT END
         ADD 1 TO NUMERO-ALTERNATIVAS
+        IF NUMERO-ALTERNATIVAS > LIMITE-MAXIMO
+        DISPLAY "ERROR: PAGOS.CSV DEFINE MAS DE "
+            LIMITE-MAXIMO " ALTERNATIVAS, EL MAXIMO SOPORTADO"
+        STOP RUN RETURNING 1
+        END-IF
         PERFORM SEPARAR-PAGOS
         ADD 1 TO I
         END-READ
@@ -206,25 +362,46 @@
         
         SEPARAR-PAGOS.
         MOVE CSV-RECORD OF PAGOS TO RESTO
+        PERFORM DETECTAR-DELIMITADOR
+        MOVE 0 TO COLUMNAS-FILA-ACTUAL
         PERFORM UNTIL BAND = 1
-        IF RESTO (RESTO-POS:1) = ',' 
+        IF RESTO (RESTO-POS:1) = DELIMITADOR
         OR RESTO (RESTO-POS:1) = SPACE
         IF RESTO (RESTO-POS:1) = SPACE
         MOVE 1 TO BAND
         END-IF
+        ADD 1 TO COLUMNAS-FILA-ACTUAL
+        IF COLUMNAS-FILA-ACTUAL > LIMITE-MAXIMO
+        DISPLAY "ERROR: PAGOS.CSV TIENE MAS DE "
+            LIMITE-MAXIMO " COLUMNAS EN LA FILA " I
+        STOP RUN RETURNING 1
+        END-IF
         MOVE NUMERO TO ELEMENTO OF MATRIZ-DECISION (I, J)
         MOVE SPACES TO NUMERO
         MOVE 1 TO POSS
         ADD 1 TO RESTO-POS
         ADD 1 TO J
-        ELSE 
-        STRING RESTO (RESTO-POS:1) DELIMITED BY SIZE 
-        INTO NUMERO 
+        ELSE
+        IF RESTO (RESTO-POS:1) = ','
+        STRING '.' DELIMITED BY SIZE
+        INTO NUMERO
+        WITH POINTER POSS
+        END-STRING
+        ELSE
+        STRING RESTO (RESTO-POS:1) DELIMITED BY SIZE
+        INTO NUMERO
         WITH POINTER POSS
         END-STRING
+        END-IF
         ADD 1 TO RESTO-POS
-        END-IF        
+        END-IF
         END-PERFORM
+        IF COLUMNAS-FILA-ACTUAL NOT = NUMERO-CRITERIOS
+        AND FLAG-ERROR-PAGOS = 0
+        MOVE 1 TO FLAG-ERROR-PAGOS
+        MOVE I TO FILA-ERROR-PAGOS
+        MOVE COLUMNAS-FILA-ACTUAL TO NUMERO-COLUMNAS-PAGOS
+        END-IF
         MOVE 1 TO POSS
         MOVE 1 TO RESTO-POS
         MOVE 1 TO J
@@ -247,12 +424,19 @@
       
         SEPARAR-SOLUCIONES.
         MOVE CSV-RECORD OF SOLUCIONES TO RESTO
+        PERFORM DETECTAR-DELIMITADOR
         PERFORM UNTIL BAND = 1
-        IF RESTO (RESTO-POS:1) = ',' 
+        IF RESTO (RESTO-POS:1) = DELIMITADOR
         OR RESTO (RESTO-POS:1) = SPACE
         IF RESTO (RESTO-POS:1) = SPACE
         MOVE 1 TO BAND
         END-IF
+        ADD 1 TO NUMERO-TAGS-SOLUCIONES
+        IF NUMERO-TAGS-SOLUCIONES > LIMITE-MAXIMO
+        DISPLAY "ERROR: SOLUCIONES.CSV DEFINE MAS DE "
+            LIMITE-MAXIMO " ETIQUETAS, EL MAXIMO SOPORTADO"
+        STOP RUN RETURNING 1
+        END-IF
         IF NUMERO = "BENEFICIO"
         MOVE 1 TO SOLUCION OF SOLUCION-POSITIVA (J)
         ELSE
@@ -266,31 +450,37 @@
         MOVE 1 TO POSS
         ADD 1 TO RESTO-POS
         ADD 1 TO J
-        ELSE 
-        STRING RESTO (RESTO-POS:1) DELIMITED BY SIZE 
-        INTO NUMERO 
+        ELSE
+        STRING RESTO (RESTO-POS:1) DELIMITED BY SIZE
+        INTO NUMERO
         WITH POINTER POSS
         END-STRING
         ADD 1 TO RESTO-POS
-        END-IF        
+        END-IF
         END-PERFORM
         MOVE 1 TO POSS
         MOVE 1 TO RESTO-POS
         MOVE 1 TO J
         MOVE 0 TO BAND
         EXIT.
-      
+
         DEFINIR-LIMITES.
         DISPLAY "INGRESE EL NUMERO DE CRITERIOS"
         ACCEPT NUMERO-CRITERIOS
         DISPLAY "INGRESE EL NUMERO DE ALTERNATIVAS"
         ACCEPT NUMERO-ALTERNATIVAS
+        IF NUMERO-CRITERIOS > LIMITE-MAXIMO
+        OR NUMERO-ALTERNATIVAS > LIMITE-MAXIMO
+        DISPLAY "ERROR: EL MAXIMO SOPORTADO ES " LIMITE-MAXIMO
+        " CRITERIOS Y " LIMITE-MAXIMO " ALTERNATIVAS"
+        PERFORM DEFINIR-LIMITES
+        END-IF
         EXIT.
       
         TIPO-PESOS.
         DISPLAY "INGRESE SU OPCION" 
         DISPLAY "[1] ESTABLECER PESOS MANUALMENTE"
-        DISPLAY "[2] CALCULAR PESOS CON LA FORMULA"
+        DISPLAY "[2] CALCULAR PESOS POR ENTROPIA DE SHANNON"
         DISPLAY "[3] LEER PESOS DEL ARCHIVO"
         ACCEPT OPCION
         EVALUATE OPCION
@@ -316,18 +506,58 @@
         EXIT.
         
         CALCULAR-PESOS.
+        DISPLAY "LOS PESOS SE CALCULARAN POR ENTROPIA DE SHANNON"
+        DISPLAY "UNA VEZ NORMALIZADA LA MATRIZ DE DECISION"
+        MOVE 1 TO FLAG-ENTROPIA
+        EXIT.
+
+        CALCULAR-PESOS-ENTROPIA.
+        DISPLAY "******PESOS POR ENTROPIA******"
+        COMPUTE CONSTANTE-K = 1 / FUNCTION LOG (NUMERO-ALTERNATIVAS)
+        ON SIZE ERROR
+        DISPLAY "ERROR: SE REQUIEREN AL MENOS 2 ALTERNATIVAS PARA"
+            " CALCULAR PESOS POR ENTROPIA"
+        STOP RUN RETURNING 1
+        END-COMPUTE
+        MOVE 0 TO SUMA-DIVERGENCIA
+        PERFORM NUMERO-CRITERIOS TIMES
+        MOVE 0 TO SUMA-COLUMNA (J)
+        PERFORM NUMERO-ALTERNATIVAS TIMES
+        ADD ELEMENTO OF MATRIZ-NORMALIZADA (I, J)
+            TO SUMA-COLUMNA (J)
+        ADD 1 TO I
+        END-PERFORM
+        MOVE 1 TO I
+        MOVE 0 TO ENTROPIA (J)
+        PERFORM NUMERO-ALTERNATIVAS TIMES
+        IF ELEMENTO OF MATRIZ-NORMALIZADA (I, J) > 0
+        AND SUMA-COLUMNA (J) > 0
+        COMPUTE PROPORCION = ELEMENTO OF MATRIZ-NORMALIZADA (I, J)
+            / SUMA-COLUMNA (J)
+        COMPUTE ENTROPIA (J) = ENTROPIA (J)
+            - (CONSTANTE-K * PROPORCION * FUNCTION LOG (PROPORCION))
+        END-IF
+        ADD 1 TO I
+        END-PERFORM
+        MOVE 1 TO I
+        COMPUTE DIVERGENCIA (J) = 1 - ENTROPIA (J)
+        ADD DIVERGENCIA (J) TO SUMA-DIVERGENCIA
+        ADD 1 TO J
+        END-PERFORM
+        MOVE 1 TO J
         PERFORM NUMERO-CRITERIOS TIMES
-        COMPUTE PESO (J) = (2 * 
-        (NUMERO-CRITERIOS + 1 - J ) ) 
-        / (NUMERO-CRITERIOS * 
-        (NUMERO-CRITERIOS + 1))
+        COMPUTE PESO (J) = DIVERGENCIA (J) / SUMA-DIVERGENCIA
+        ON SIZE ERROR
+        DISPLAY "ERROR: TODOS LOS CRITERIOS TIENEN DISPERSION CERO,"
+            " NO SE PUEDEN CALCULAR PESOS POR ENTROPIA"
+        STOP RUN RETURNING 1
         END-COMPUTE
-        DISPLAY "PESO: "PESO (J) 
-        ADD 1 TO J 
+        DISPLAY "PESO: " PESO (J)
+        ADD 1 TO J
         END-PERFORM
         MOVE 1 TO J
         EXIT.
-      
+
         DEFINIR-MATRIZ.
         PERFORM NUMERO-ALTERNATIVAS TIMES
         PERFORM NUMERO-CRITERIOS TIMES
@@ -358,15 +588,48 @@
         MOVE 1 TO J
         EXIT.
         
-        CALCULAR-NORMALIZADA. 
+        CALCULAR-NORMAS.
+        DISPLAY "******NORMAS VECTORIALES******"
+        PERFORM NUMERO-CRITERIOS TIMES
+        MOVE 0 TO SUMA-CUADRADOS
+        PERFORM NUMERO-ALTERNATIVAS TIMES
+        COMPUTE SUMA-CUADRADOS = SUMA-CUADRADOS +
+            ELEMENTO OF MATRIZ-DECISION (I, J) ** 2
+        ON SIZE ERROR
+        DISPLAY "ERROR: VALORES DE PAGOS.CSV DEMASIADO GRANDES"
+            " PARA NORMALIZACION VECTORIAL"
+        STOP RUN RETURNING 1
+        END-COMPUTE
+        ADD 1 TO I
+        END-PERFORM
+        COMPUTE NORMA (J) = FUNCTION SQRT (SUMA-CUADRADOS)
+        ON SIZE ERROR
+        DISPLAY "ERROR: VALORES DE PAGOS.CSV DEMASIADO GRANDES"
+            " PARA NORMALIZACION VECTORIAL"
+        STOP RUN RETURNING 1
+        END-COMPUTE
+        DISPLAY NORMA (J) " | " WITH NO ADVANCING
+        MOVE 1 TO I
+        ADD 1 TO J
+        END-PERFORM
+        DISPLAY " "
+        MOVE 1 TO J
+        EXIT.
+
+        CALCULAR-NORMALIZADA.
         DISPLAY "******MATRIZ NORMALIZADA******"
         PERFORM NUMERO-ALTERNATIVAS TIMES
         PERFORM NUMERO-CRITERIOS TIMES
-        DIVIDE ELEMENTO OF MATRIZ-DECISION (I, J) 
-        BY MAXIMO (J) 
-        GIVING ELEMENTO OF MATRIZ-NORMALIZADA (I, J)      
-        END-DIVIDE
-        DISPLAY ELEMENTO OF MATRIZ-NORMALIZADA (I, J) 
+        IF FLAG-VECTORIAL = 1
+        DIVIDE ELEMENTO OF MATRIZ-DECISION (I, J)
+        BY NORMA (J)
+        GIVING ELEMENTO OF MATRIZ-NORMALIZADA (I, J)
+        ELSE
+        DIVIDE ELEMENTO OF MATRIZ-DECISION (I, J)
+        BY MAXIMO (J)
+        GIVING ELEMENTO OF MATRIZ-NORMALIZADA (I, J)
+        END-IF
+        DISPLAY ELEMENTO OF MATRIZ-NORMALIZADA (I, J)
         " | "WITH NO ADVANCING
         END-DISPLAY
         ADD 1 TO J
@@ -378,52 +641,58 @@
         MOVE 1 TO I
         EXIT.
         
-        CALCULAR-PONDERADA. 
-        DISPLAY " ".
-        DISPLAY "        ________".
-        DISPLAY "    /--/        \\".
-        DISPLAY "   |   \\______   |".
-        DISPLAY "   \\ - ---^^- / /".
-        DISPLAY "             ||/".
-        DISPLAY "             |||".
-        DISPLAY "           .:'':.".
-        DISPLAY "     /^/^^\\/     \\".
-        DISPLAY " 0___O_\\O_/       |".
-        DISPLAY " |               /              O".
-        DISPLAY " |       .._    /              //".
-        DISPLAY "  \\ ____/   |  |              //".
-        DISPLAY "            |  |             //".
-        DISPLAY "     ^^^^^  |  |            ||".
-        DISPLAY "  ^^^^^^^^^^|  \\         __ /|".
-        DISPLAY " ^^^^^^   ^^|   \\       /     \\".
-        DISPLAY " ^^^^^    __|    \\____/        |".
-        DISPLAY "   ^^^    \\    /               |".
-        DISPLAY "            \\-/          (_     \\".
-        DISPLAY "             |  |\\__________\\   |".
-        DISPLAY "            /|  |          \\ \\  |".
-        DISPLAY "    _______| |  |     ______\\ \\  \\".
-        DISPLAY "   /    ____/   |    /    ____/   \\".
-        DISPLAY "   \\(_ /         \\   \\(_ /        |".
-        DISPLAY "       \\_(____.../       \\_(_____/".
-        DISPLAY "******MATRIZ PONDERADA******"              
+        CALCULAR-PONDERADA.
+        IF FLAG-SILENCIOSO = 0
+        DISPLAY " "
+        DISPLAY "        ________"
+        DISPLAY "    /--/        \\"
+        DISPLAY "   |   \\______   |"
+        DISPLAY "   \\ - ---^^- / /"
+        DISPLAY "             ||/"
+        DISPLAY "             |||"
+        DISPLAY "           .:'':."
+        DISPLAY "     /^/^^\\/     \\"
+        DISPLAY " 0___O_\\O_/       |"
+        DISPLAY " |               /              O"
+        DISPLAY " |       .._    /              //"
+        DISPLAY "  \\ ____/   |  |              //"
+        DISPLAY "            |  |             //"
+        DISPLAY "     ^^^^^  |  |            ||"
+        DISPLAY "  ^^^^^^^^^^|  \\         __ /|"
+        DISPLAY " ^^^^^^   ^^|   \\       /     \\"
+        DISPLAY " ^^^^^    __|    \\____/        |"
+        DISPLAY "   ^^^    \\    /               |"
+        DISPLAY "            \\-/          (_     \\"
+        DISPLAY "             |  |\\__________\\   |"
+        DISPLAY "            /|  |          \\ \\  |"
+        DISPLAY "    _______| |  |     ______\\ \\  \\"
+        DISPLAY "   /    ____/   |    /    ____/   \\"
+        DISPLAY "   \\(_ /         \\   \\(_ /        |"
+        DISPLAY "       \\_(____.../       \\_(_____/"
+        DISPLAY "******MATRIZ PONDERADA******"
+        END-IF
         PERFORM NUMERO-ALTERNATIVAS TIMES
         PERFORM NUMERO-CRITERIOS TIMES
-        MULTIPLY ELEMENTO OF MATRIZ-NORMALIZADA (I, J) 
-        BY PESO (J) 
-        GIVING ELEMENTO OF MATRIZ-PONDERADA (I, J)      
+        MULTIPLY ELEMENTO OF MATRIZ-NORMALIZADA (I, J)
+        BY PESO (J)
+        GIVING ELEMENTO OF MATRIZ-PONDERADA (I, J)
         END-MULTIPLY
-        DISPLAY ELEMENTO OF MATRIZ-PONDERADA (I, J) 
+        IF FLAG-SILENCIOSO = 0
+        DISPLAY ELEMENTO OF MATRIZ-PONDERADA (I, J)
         " | " WITH NO ADVANCING
         END-DISPLAY
+        END-IF
         ADD 1 TO J
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY " "
+        END-IF
         MOVE 1 TO J
         ADD 1 TO I
         END-PERFORM
         MOVE 1 TO I
         EXIT.
-        
+
         DEFINIR-SOLUCIONES.
         PERFORM NUMERO-CRITERIOS TIMES
         DISPLAY "EL CRITERIO " J " ES [1] BENEFICIO [-1] COSTO"
@@ -439,7 +708,9 @@
         EXIT.
       
         CALCULAR-SOLUCIONES-POSITIVAS.
+        IF FLAG-SILENCIOSO = 0
         DISPLAY "******SOLUCIONES POSITIVAS******"
+        END-IF
         PERFORM NUMERO-CRITERIOS TIMES
         IF SOLUCION OF SOLUCION-POSITIVA (J) = 1
         PERFORM MAXIMO-POSITIVAS
@@ -448,12 +719,16 @@
         END-IF
         ADD 1 TO J
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY " "
+        END-IF
         MOVE 1 TO J
         EXIT.
-        
+
         CALCULAR-SOLUCIONES-NEGATIVAS.
+        IF FLAG-SILENCIOSO = 0
         DISPLAY "******SOLUCIONES NEGATIVAS******"
+        END-IF
         PERFORM NUMERO-CRITERIOS TIMES
         IF SOLUCION OF SOLUCION-NEGATIVA (J) = 1
         PERFORM MAXIMO-NEGATIVAS
@@ -462,180 +737,225 @@
         END-IF
         ADD 1 TO J
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY " "
+        END-IF
         MOVE 1 TO J
         EXIT.
-        
+
         MAXIMO-POSITIVAS.
+        MOVE ELEMENTO OF MATRIZ-PONDERADA (1, J)
+        TO EXTREMO OF POSITIVA (J)
         PERFORM NUMERO-ALTERNATIVAS TIMES
-        IF EXTREMO OF POSITIVA (J) 
+        IF EXTREMO OF POSITIVA (J)
         <= ELEMENTO OF MATRIZ-PONDERADA (I, J)
-        MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J) 
+        MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J)
         TO EXTREMO OF POSITIVA (J)
         END-IF
         ADD 1 TO I
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY EXTREMO OF POSITIVA (J) " | " WITH NO ADVANCING
+        END-IF
         MOVE 1 TO I
         EXIT.
-        
+
         MINIMO-POSITIVAS.
         MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J)
         TO EXTREMO OF POSITIVA (J)
         PERFORM NUMERO-ALTERNATIVAS TIMES
-        IF EXTREMO OF POSITIVA (J) 
+        IF EXTREMO OF POSITIVA (J)
         >= ELEMENTO OF MATRIZ-PONDERADA (I, J)
-        MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J) 
+        MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J)
         TO EXTREMO OF POSITIVA (J)
         END-IF
         ADD 1 TO I
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY EXTREMO OF POSITIVA (J) " | " WITH NO ADVANCING
+        END-IF
         MOVE 1 TO I
-        EXIT.          
-      
+        EXIT.
+
         MAXIMO-NEGATIVAS.
+        MOVE ELEMENTO OF MATRIZ-PONDERADA (1, J)
+        TO EXTREMO OF NEGATIVA (J)
         PERFORM NUMERO-ALTERNATIVAS TIMES
-        IF EXTREMO OF NEGATIVA (J) 
+        IF EXTREMO OF NEGATIVA (J)
         <= ELEMENTO OF MATRIZ-PONDERADA (I, J)
-        MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J) 
+        MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J)
         TO EXTREMO OF NEGATIVA (J)
         END-IF
         ADD 1 TO I
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY EXTREMO OF NEGATIVA (J) " | " WITH NO ADVANCING
+        END-IF
         MOVE 1 TO I
         EXIT.
-        
+
         MINIMO-NEGATIVAS.
         MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J)
         TO EXTREMO OF NEGATIVA (J)
         PERFORM NUMERO-ALTERNATIVAS TIMES
-        IF EXTREMO OF NEGATIVA (J) 
+        IF EXTREMO OF NEGATIVA (J)
         >= ELEMENTO OF MATRIZ-PONDERADA (I, J)
-        MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J) 
+        MOVE ELEMENTO OF MATRIZ-PONDERADA (I, J)
         TO EXTREMO OF NEGATIVA (J)
         END-IF
         ADD 1 TO I
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY EXTREMO OF NEGATIVA (J) " | " WITH NO ADVANCING
+        END-IF
         MOVE 1 TO I
-        EXIT. 
+        EXIT.
       
         CAL-SEPARACION-P.
-        DISPLAY " ".
-        DISPLAY "   #**#_#***#".
-        DISPLAY "  #+++++++++#".
-        DISPLAY "   +#++++++#+".
-        DISPLAY "   + #++++#+".
-        DISPLAY "   +  #++# +".
-        DISPLAY "    +  #  +".
-        DISPLAY "    +  #".
-        DISPLAY "    + #".
-        DISPLAY "    #".
-        DISPLAY "   #    ###### ".
-        DISPLAY "  ##   ##****##* ###".
-        DISPLAY " ###   #********#***###".
-        DISPLAY " ###  ##***#(0)#**#*#*#".
-        DISPLAY " ####***#******#*#****#".
-        DISPLAY "  ####*# ##****##*****#".
-        DISPLAY "   **   #**************#".
-        DISPLAY "         #*****#*****#*#".
-        DISPLAY "     +   #****#*#****#*#".
-        DISPLAY "    + +  #***#***#****#*".
-        DISPLAY "    + +  #***#   #****#".
-        DISPLAY "    + + ###*#    ##***##".
-        DISPLAY " #########################".
-        DISPLAY " __L____OOOO_V____V__EEEE_".
-        DISPLAY " __L____O__O__V___V__E____".
-        DISPLAY " __L____O__O__V__V___EEE__".
-        DISPLAY " __L____O__O___V_V___E____".
-        DISPLAY " __LLLL_OOOO____V____EEEE_".
-        DISPLAY "##########################".
+        IF FLAG-SILENCIOSO = 0
+        DISPLAY " "
+        DISPLAY "   #**#_#***#"
+        DISPLAY "  #+++++++++#"
+        DISPLAY "   +#++++++#+"
+        DISPLAY "   + #++++#+"
+        DISPLAY "   +  #++# +"
+        DISPLAY "    +  #  +"
+        DISPLAY "    +  #"
+        DISPLAY "    + #"
+        DISPLAY "    #"
+        DISPLAY "   #    ###### "
+        DISPLAY "  ##   ##****##* ###"
+        DISPLAY " ###   #********#***###"
+        DISPLAY " ###  ##***#(0)#**#*#*#"
+        DISPLAY " ####***#******#*#****#"
+        DISPLAY "  ####*# ##****##*****#"
+        DISPLAY "   **   #**************#"
+        DISPLAY "         #*****#*****#*#"
+        DISPLAY "     +   #****#*#****#*#"
+        DISPLAY "    + +  #***#***#****#*"
+        DISPLAY "    + +  #***#   #****#"
+        DISPLAY "    + + ###*#    ##***##"
+        DISPLAY " #########################"
+        DISPLAY " __L____OOOO_V____V__EEEE_"
+        DISPLAY " __L____O__O__V___V__E____"
+        DISPLAY " __L____O__O__V__V___EEE__"
+        DISPLAY " __L____O__O___V_V___E____"
+        DISPLAY " __LLLL_OOOO____V____EEEE_"
+        DISPLAY "##########################"
         DISPLAY "******SEPARACION POSITIVA******"
+        END-IF
         PERFORM NUMERO-ALTERNATIVAS TIMES
         PERFORM NUMERO-CRITERIOS TIMES
         COMPUTE ELEMENTO OF SEPARACION-POSITIVA (I, J) =
         ((ELEMENTO OF MATRIZ-PONDERADA (I, J))-
         (EXTREMO OF POSITIVA (J))) ** 2
         END-COMPUTE
-        DISPLAY ELEMENTO OF SEPARACION-POSITIVA (I, J) " | " 
+        IF FLAG-SILENCIOSO = 0
+        DISPLAY ELEMENTO OF SEPARACION-POSITIVA (I, J) " | "
         WITH NO ADVANCING
+        END-IF
         ADD 1 TO J
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY " "
+        END-IF
         MOVE 1 TO J
         ADD 1 TO I
         END-PERFORM
         MOVE 1 TO I
         EXIT.
-      
+
         CAL-SEPARACION-N.
+        IF FLAG-SILENCIOSO = 0
         DISPLAY "******SEPARACION NEGATIVA******"
+        END-IF
         PERFORM NUMERO-ALTERNATIVAS TIMES
         PERFORM NUMERO-CRITERIOS TIMES
         COMPUTE ELEMENTO OF SEPARACION-NEGATIVA (I, J) =
         ((ELEMENTO OF MATRIZ-PONDERADA (I, J))-
         (EXTREMO OF NEGATIVA (J))) ** 2
         END-COMPUTE
-        DISPLAY ELEMENTO OF SEPARACION-NEGATIVA (I, J) " | " 
+        IF FLAG-SILENCIOSO = 0
+        DISPLAY ELEMENTO OF SEPARACION-NEGATIVA (I, J) " | "
         WITH NO ADVANCING
+        END-IF
         ADD 1 TO J
         END-PERFORM
+        IF FLAG-SILENCIOSO = 0
         DISPLAY " "
+        END-IF
         MOVE 1 TO J
         ADD 1 TO I
         END-PERFORM
         MOVE 1 TO I
         EXIT.
-            
+
         SUMA-POSITIVA.
-        DISPLAY "*****SUMA POSITIVA*****" 
+        IF FLAG-SILENCIOSO = 0
+        DISPLAY "*****SUMA POSITIVA*****"
+        END-IF
         PERFORM NUMERO-ALTERNATIVAS TIMES
+        MOVE 0 TO SUMA OF SUMA-SEP-P (I)
         PERFORM NUMERO-CRITERIOS TIMES
-        ADD ELEMENTO OF SEPARACION-POSITIVA (I, J) 
+        ADD ELEMENTO OF SEPARACION-POSITIVA (I, J)
         TO SUMA OF SUMA-SEP-P (I)
         ADD 1 TO J
         END-PERFORM
-        COMPUTE SUMA OF SUMA-SEP-P (I) = 
+        COMPUTE SUMA OF SUMA-SEP-P (I) =
         FUNCTION SQRT(SUMA OF SUMA-SEP-P (I))
         END-COMPUTE
-        DISPLAY SUMA OF SUMA-SEP-P (I) 
+        IF FLAG-SILENCIOSO = 0
+        DISPLAY SUMA OF SUMA-SEP-P (I)
+        END-IF
         MOVE 1 TO J
         ADD 1 TO I
         END-PERFORM
         MOVE 1 TO I
-        EXIT. 
-        
+        EXIT.
+
         SUMA-NEGATIVA.
+        IF FLAG-SILENCIOSO = 0
         DISPLAY "******SUMA NEGATIVA******"
+        END-IF
         PERFORM NUMERO-ALTERNATIVAS TIMES
+        MOVE 0 TO SUMA OF SUMA-SEP-N (I)
         PERFORM NUMERO-CRITERIOS TIMES
-        ADD ELEMENTO OF SEPARACION-NEGATIVA (I, J) 
+        ADD ELEMENTO OF SEPARACION-NEGATIVA (I, J)
         TO SUMA OF SUMA-SEP-N (I)
         ADD 1 TO J
         END-PERFORM
-        COMPUTE SUMA OF SUMA-SEP-N (I) = 
+        COMPUTE SUMA OF SUMA-SEP-N (I) =
         FUNCTION SQRT(SUMA OF SUMA-SEP-N (I))
         END-COMPUTE
-        DISPLAY SUMA OF SUMA-SEP-N (I) 
+        IF FLAG-SILENCIOSO = 0
+        DISPLAY SUMA OF SUMA-SEP-N (I)
+        END-IF
         MOVE 1 TO J
         ADD 1 TO I
         END-PERFORM
         MOVE 1 TO I
-        EXIT. 
-        
+        EXIT.
+
         CALCULAR-IR.
+        IF FLAG-SILENCIOSO = 0
         DISPLAY "*****INDICE RELATIVO*****"
+        END-IF
         PERFORM NUMERO-ALTERNATIVAS TIMES
         COMPUTE INDICE (I) = (SUMA OF SUMA-SEP-N (I))
         /((SUMA OF SUMA-SEP-P (I))+(SUMA OF SUMA-SEP-N (I)))
+        ON SIZE ERROR
+        DISPLAY "ERROR: LA ALTERNATIVA " I
+            " COINCIDE CON LAS SOLUCIONES POSITIVA Y NEGATIVA,"
+            " NO SE PUEDE CALCULAR EL INDICE RELATIVO"
+        STOP RUN RETURNING 1
         END-COMPUTE
+        IF FLAG-SILENCIOSO = 0
         DISPLAY INDICE (I)
+        END-IF
         ADD 1 TO I
         END-PERFORM
         MOVE 1 TO I
-        EXIT. 
+        EXIT.
             
         MEJOR-DECISION.
         MOVE INDICE (1) TO RESULTADO
@@ -646,6 +966,217 @@
         END-IF
         ADD 1 TO I
         END-PERFORM
+        MOVE 1 TO I
+        IF FLAG-SILENCIOSO = 0
         DISPLAY "LA MEJOR ALTERNAYIVA ES LA " ALTERNATIVA-RES
         DISPLAY "CON UN IR DE: " RESULTADO
-        EXIT.
\ No newline at end of file
+        END-IF
+        EXIT.
+
+        MOSTRAR-RANKING.
+        DISPLAY " "
+        DISPLAY "***** RANKING DE ALTERNATIVAS *****"
+        PERFORM NUMERO-ALTERNATIVAS TIMES
+        MOVE 1 TO RANKING-CONTADOR
+        PERFORM NUMERO-ALTERNATIVAS TIMES
+        IF INDICE (POSS) > INDICE (I)
+        ADD 1 TO RANKING-CONTADOR
+        END-IF
+        ADD 1 TO POSS
+        END-PERFORM
+        MOVE 1 TO POSS
+        MOVE RANKING-CONTADOR TO RANKING-POS OF RANKING-ALTERNATIVA (I)
+        ADD 1 TO I
+        END-PERFORM
+        MOVE 1 TO I
+        DISPLAY "PUESTO  ALTERNATIVA  INDICE-RELACION"
+        PERFORM NUMERO-ALTERNATIVAS TIMES
+        PERFORM NUMERO-ALTERNATIVAS TIMES
+        IF RANKING-POS OF RANKING-ALTERNATIVA (POSS) = I
+        MOVE POSS TO ALTERNATIVA-EDIT
+        MOVE INDICE (POSS) TO INDICE-EDIT
+        DISPLAY "  " I "         " ALTERNATIVA-EDIT "        "
+            INDICE-EDIT
+        END-IF
+        ADD 1 TO POSS
+        END-PERFORM
+        MOVE 1 TO POSS
+        ADD 1 TO I
+        END-PERFORM
+        MOVE 1 TO I
+        EXIT.
+
+        ANALISIS-SENSIBILIDAD.
+        MOVE ALTERNATIVA-RES TO ALTERNATIVA-ORIGINAL
+        MOVE RESULTADO TO RESULTADO-ORIGINAL
+        PERFORM NUMERO-CRITERIOS TIMES
+        MOVE PESO (J) TO PESO-ORIGINAL (J)
+        ADD 1 TO J
+        END-PERFORM
+        MOVE 1 TO J
+        DISPLAY " "
+        DISPLAY "***** ANALISIS DE SENSIBILIDAD DE PESOS *****"
+        DISPLAY "CRIT  VARIACION  GANADOR  IR        CAMBIO"
+        MOVE 1 TO FLAG-SILENCIOSO
+        PERFORM NUMERO-CRITERIOS TIMES
+        PERFORM 4 TIMES
+        PERFORM EVALUAR-PERTURBACION
+        ADD 1 TO K
+        END-PERFORM
+        MOVE 1 TO K
+        ADD 1 TO CRITERIO-SENSIBLE
+        END-PERFORM
+        MOVE 1 TO CRITERIO-SENSIBLE
+        PERFORM NUMERO-CRITERIOS TIMES
+        MOVE PESO-ORIGINAL (J) TO PESO (J)
+        ADD 1 TO J
+        END-PERFORM
+        MOVE 1 TO J
+        MOVE ALTERNATIVA-ORIGINAL TO ALTERNATIVA-RES
+        MOVE RESULTADO-ORIGINAL TO RESULTADO
+        PERFORM CALCULAR-PONDERADA
+        PERFORM CALCULAR-SOLUCIONES-POSITIVAS
+        PERFORM CALCULAR-SOLUCIONES-NEGATIVAS
+        PERFORM CAL-SEPARACION-P
+        PERFORM CAL-SEPARACION-N
+        PERFORM SUMA-POSITIVA
+        PERFORM SUMA-NEGATIVA
+        PERFORM CALCULAR-IR
+        MOVE 0 TO FLAG-SILENCIOSO
+        DISPLAY " "
+        EXIT.
+
+        EVALUAR-PERTURBACION.
+        EVALUATE K
+        WHEN 1
+        MOVE -0.2 TO PERTURBACION-FRACCION
+        WHEN 2
+        MOVE -0.1 TO PERTURBACION-FRACCION
+        WHEN 3
+        MOVE 0.1 TO PERTURBACION-FRACCION
+        WHEN 4
+        MOVE 0.2 TO PERTURBACION-FRACCION
+        END-EVALUATE
+        COMPUTE FACTOR-PERTURBACION = 1 + PERTURBACION-FRACCION
+        COMPUTE PESO-PERTURBADO =
+            PESO-ORIGINAL (CRITERIO-SENSIBLE) * FACTOR-PERTURBACION
+        IF PESO-PERTURBADO > 1
+        MOVE 1 TO PESO-PERTURBADO
+        END-IF
+        MOVE PESO-PERTURBADO TO PESO (CRITERIO-SENSIBLE)
+        COMPUTE FACTOR-ORIGINAL-RESTANTE =
+            1 - PESO-ORIGINAL (CRITERIO-SENSIBLE)
+        IF FACTOR-ORIGINAL-RESTANTE > 0
+        COMPUTE FACTOR-RESTANTE = 1 - PESO-PERTURBADO
+        PERFORM NUMERO-CRITERIOS TIMES
+        IF I NOT = CRITERIO-SENSIBLE
+        COMPUTE PESO (I) =
+            PESO-ORIGINAL (I) * FACTOR-RESTANTE
+            / FACTOR-ORIGINAL-RESTANTE
+        END-IF
+        ADD 1 TO I
+        END-PERFORM
+        MOVE 1 TO I
+        END-IF
+        PERFORM CALCULAR-PONDERADA
+        PERFORM CALCULAR-SOLUCIONES-POSITIVAS
+        PERFORM CALCULAR-SOLUCIONES-NEGATIVAS
+        PERFORM CAL-SEPARACION-P
+        PERFORM CAL-SEPARACION-N
+        PERFORM SUMA-POSITIVA
+        PERFORM SUMA-NEGATIVA
+        PERFORM CALCULAR-IR
+        PERFORM MEJOR-DECISION
+        IF ALTERNATIVA-RES NOT = ALTERNATIVA-ORIGINAL
+        MOVE "SI " TO CAMBIO-EDIT
+        ELSE
+        MOVE "NO " TO CAMBIO-EDIT
+        END-IF
+        MOVE CRITERIO-SENSIBLE TO CRITERIO-EDIT
+        MOVE PERTURBACION-FRACCION TO PERTURBACION-EDIT
+        MOVE ALTERNATIVA-RES TO ALTERNATIVA-EDIT
+        MOVE RESULTADO TO INDICE-EDIT
+        DISPLAY " " CRITERIO-EDIT "    " PERTURBACION-EDIT
+            "      " ALTERNATIVA-EDIT "      " INDICE-EDIT
+            "  " CAMBIO-EDIT
+        EXIT.
+
+        GRABAR-RESULTADOS.
+        OPEN OUTPUT CSV-RESULTADOS
+        MOVE "ALTERNATIVA,INDICE-RELACION,RANKING" TO LINEA-RESULTADOS
+        WRITE RESULTADOS FROM LINEA-RESULTADOS
+        MOVE SPACES TO LINEA-RESULTADOS
+        PERFORM NUMERO-ALTERNATIVAS TIMES
+        MOVE I TO ALTERNATIVA-EDIT
+        MOVE INDICE (I) TO INDICE-EDIT
+        MOVE RANKING-POS OF RANKING-ALTERNATIVA (I) TO RANKING-EDIT
+        STRING ALTERNATIVA-EDIT DELIMITED BY SIZE
+        ","
+            DELIMITED BY SIZE
+            INDICE-EDIT DELIMITED BY SIZE
+        ","
+            DELIMITED BY SIZE
+            RANKING-EDIT DELIMITED BY SIZE
+        INTO LINEA-RESULTADOS
+        END-STRING
+        WRITE RESULTADOS FROM LINEA-RESULTADOS
+        MOVE SPACES TO LINEA-RESULTADOS
+        ADD 1 TO I
+        END-PERFORM
+        MOVE 1 TO I
+        MOVE ALTERNATIVA-RES TO ALTERNATIVA-EDIT
+        MOVE RESULTADO TO INDICE-EDIT
+        STRING "MEJOR ALTERNATIVA,"
+            DELIMITED BY SIZE
+            ALTERNATIVA-EDIT DELIMITED BY SIZE
+        ","
+            DELIMITED BY SIZE
+            INDICE-EDIT DELIMITED BY SIZE
+        INTO LINEA-RESULTADOS
+        END-STRING
+        WRITE RESULTADOS FROM LINEA-RESULTADOS
+        MOVE SPACES TO LINEA-RESULTADOS
+        CLOSE CSV-RESULTADOS
+        EXIT.
+
+        GRABAR-AUDITORIA.
+        MOVE FUNCTION CURRENT-DATE TO MARCA-TIEMPO
+        MOVE SPACES TO PESOS-AUDITORIA
+        MOVE 1 TO PESOS-AUD-POS
+        PERFORM NUMERO-CRITERIOS TIMES
+        MOVE PESO (J) TO PESO-EDIT
+        STRING PESO-EDIT DELIMITED BY SIZE
+            "/" DELIMITED BY SIZE
+        INTO PESOS-AUDITORIA
+        WITH POINTER PESOS-AUD-POS
+        END-STRING
+        ADD 1 TO J
+        END-PERFORM
+        MOVE 1 TO J
+        MOVE ALTERNATIVA-RES TO ALTERNATIVA-EDIT
+        MOVE RESULTADO TO INDICE-EDIT
+        MOVE SPACES TO LINEA-AUDITORIA
+        STRING MARCA-TIEMPO (1:14) DELIMITED BY SIZE
+            " FUENTE=" DELIMITED BY SIZE
+            FUENTE-DATOS DELIMITED BY SPACE
+            " CRITERIOS=" DELIMITED BY SIZE
+            NUMERO-CRITERIOS DELIMITED BY SIZE
+            " ALTERNATIVAS=" DELIMITED BY SIZE
+            NUMERO-ALTERNATIVAS DELIMITED BY SIZE
+            " PESOS=" DELIMITED BY SIZE
+            PESOS-AUDITORIA DELIMITED BY SPACE
+            " GANADOR=" DELIMITED BY SIZE
+            ALTERNATIVA-EDIT DELIMITED BY SIZE
+            " IR=" DELIMITED BY SIZE
+            INDICE-EDIT DELIMITED BY SIZE
+        INTO LINEA-AUDITORIA
+        END-STRING
+        OPEN EXTEND LOG-AUDITORIA
+        IF ESTADO-AUDITORIA = "35"
+        OPEN OUTPUT LOG-AUDITORIA
+        END-IF
+        MOVE LINEA-AUDITORIA TO LOG-RECORD
+        WRITE REGISTRO-AUDITORIA
+        CLOSE LOG-AUDITORIA
+        MOVE SPACES TO LINEA-AUDITORIA
+        EXIT.
